@@ -18,10 +18,37 @@
       *----------------------------------------------------------------*
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UF-TABLE-FILE        ASSIGN TO 'UFTAB'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BRANCH-TABLE-FILE    ASSIGN TO 'FILTAB'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE           ASSIGN TO 'AUDIT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-AUD-STATUS.
+
+           SELECT REPORT-FILE          ASSIGN TO 'RPTOUT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-RPT-STATUS.
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
        DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       COPY IFBA3UFT.
+      *----------------------------------------------------------------*
+       COPY IFBA3FIT.
+      *----------------------------------------------------------------*
+       COPY IFBA3AUF.
+      *----------------------------------------------------------------*
+       COPY IFBA3RPT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
@@ -34,37 +61,16 @@
        77  FILLER                      PIC X(055)          VALUE
            '* INICIO DA WORKING STORAGE SECTION IFBA3CPF *'.
       *----------------------------------------------------------------*
-      *                                                                *
-      *----------------------------------------------------------------*
-       77  FILLER                      PIC  X(050)         VALUE
-           '* AREA PARA VARIAVEIS AUXILIARES *'.
-      *----------------------------------------------------------------*
-       77  WRK-UF-S                    PIC X(022)          VALUE SPACES.
-       77  WRK-AUXILIAR                PIC 9(001)          VALUE ZEROS.
-       01  WRK-AUX-DISPLAY             PIC ZZZ.ZZZ.Z99     VALUE SPACES.
-
-       01  WRK-CCPF-FILIAL             PIC X(014)          VALUE SPACES.
-       01  FILLER                   REDEFINES   WRK-CCPF-FILIAL.
-           05  WRK-CCPF1               PIC 9(003).
-           05  FILLER                  PIC X(001).
-           05  WRK-CCPF2               PIC 9(003).
-           05  FILLER                  PIC X(001).
-           05  WRK-CCPF3               PIC 9(003).
-           05  FILLER                  PIC X(001).
-           05  WRK-FILIAL              PIC 9(002).
-      *----------------------------------------------------------------*
-      *                                                                *
+       COPY IFBA3WKC.
       *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '* AREA PARA TRATAMENTO DE ERRO *'.
+      *    AREA DE CONTROLE DO RELATORIO PAGINADO DE SUCESSO (RPTOUT)  *
       *----------------------------------------------------------------*
-       77  WRK-COD-RETORNO             PIC 9(002) VALUE ZEROS.
-       77  WRK-COD-ERRO                PIC 9(002) VALUE ZEROS.
-       77  WRK-DES-MENSAGEM            PIC X(020) VALUE SPACES.
-
-       01  WRK-MENSAGEM-ERRO.
-           05 WRK-MSG01                PIC  X(020)         VALUE
-           'DADOS INVALIDOS'.
+       77  WRK-RPT-STATUS              PIC X(002)          VALUE '00'.
+       77  WRK-RPT-PAGINA              PIC 9(003)          VALUE ZEROS.
+       77  WRK-RPT-LINHA-PAG           PIC 9(003)          VALUE ZEROS.
+       77  WRK-RPT-MAX-LINHA           PIC 9(003)          VALUE 020.
+       77  WRK-RPT-TOT-DETALHE         PIC 9(007)          VALUE ZEROS.
+       77  WRK-RPT-GERADO              PIC X(001)          VALUE 'N'.
       *----------------------------------------------------------------*
        77  FILLER                      PIC X(055)          VALUE
            '* FIM DA WORKING STORAGE SECTION IFBA3CPF *'.
@@ -91,6 +97,20 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR                  SECTION.
       *----------------------------------------------------------------*
+           PERFORM  2010-CARREGAR-TABELA-UF.
+      *
+           PERFORM  2020-CARREGAR-TABELA-FILIAL.
+      *
+           OPEN EXTEND AUDIT-FILE
+           IF  WRK-AUD-STATUS           NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+      *
+           OPEN EXTEND REPORT-FILE
+           IF  WRK-RPT-STATUS           NOT EQUAL '00'
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+      *
            PERFORM  1100-CONSISTIR-DADOS-ENTRADA.
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
@@ -99,23 +119,28 @@
       *----------------------------------------------------------------*
        1100-CONSISTIR-DADOS-ENTRADA    SECTION.
       *----------------------------------------------------------------*
-           DISPLAY 'INFORME UM CPF (EX: 999.999.999-99): '
+           DISPLAY 'INFORME UM CPF (EX: 999.999.999-99/99): '
            ACCEPT WRK-CCPF-FILIAL
-
-           IF  WRK-CCPF-FILIAL         EQUAL ZEROS OR
-               WRK-CCPF-FILIAL         EQUAL SPACES
       *
-               MOVE 08                 TO WRK-COD-RETORNO
-               MOVE 0010               TO WRK-COD-ERRO
-               MOVE WRK-MSG01          TO WRK-DES-MENSAGEM
+           PERFORM 1110-VALIDAR-CPF
       *
+           IF  WRK-CPF-VALIDO          EQUAL 'N'
                PERFORM 1150-IMPRIMIR-ERRO
+               PERFORM 4000-REGISTRAR-AUDITORIA
                PERFORM 3000-FINALIZAR
            END-IF.
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
-      *
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3VAL.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3FIL.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        1150-IMPRIMIR-ERRO              SECTION.
       *----------------------------------------------------------------*
@@ -196,51 +221,37 @@
       *----------------------------------------------------------------*
        2000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
-           MOVE WRK-CCPF3(3:1)          TO WRK-AUXILIAR
+           PERFORM 2050-RESOLVER-UF.
       *
-           EVALUATE WRK-AUXILIAR
-             WHEN 1
-               MOVE 'DF||GO||MT||MS||TO'
-                                       TO WRK-UF-S
-             WHEN 2
-               MOVE 'AC||AM||AP||PA||RO||RR'
-                                       TO WRK-UF-S
-             WHEN 3
-               MOVE 'CE||MA||PI'
-                                       TO WRK-UF-S
-             WHEN 4
-               MOVE 'AL||PB||PE||RN'
-                                       TO WRK-UF-S
-             WHEN 5
-               MOVE 'BA||SE'
-                                       TO WRK-UF-S
-             WHEN 6
-               MOVE 'MG'
-                                       TO WRK-UF-S
-             WHEN 7
-               MOVE 'ES||RJ'
-                                       TO WRK-UF-S
-             WHEN 8
-               MOVE 'SP'
-                                       TO WRK-UF-S
-             WHEN 9
-               MOVE 'PR||SC'
-                                       TO WRK-UF-S
-             WHEN OTHER
-               MOVE  'RS'              TO WRK-UF-S
-           END-EVALUATE.
-
-           DISPLAY
-           '** IFBA3CPF | O | CPF:' WRK-CCPF-FILIAL
-           ' CORRESPONDENTE AO(AOS) ESTADO(S) DE: ' WRK-UF-S ' **'
-           .
+           PERFORM 1170-IMPRIMIR-DETALHE-RELATORIO.
+      *
+           PERFORM 4000-REGISTRAR-AUDITORIA.
       *----------------------------------------------------------------*
        2000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3UFR.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3RPS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3AUD.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
+           IF  WRK-RPT-GERADO           EQUAL 'S'
+               PERFORM 1180-IMPRIMIR-RODAPE-RELATORIO
+           END-IF
+      *
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+      *
            STOP RUN.
            END PROGRAM IFBA3CPF.
       *----------------------------------------------------------------*
