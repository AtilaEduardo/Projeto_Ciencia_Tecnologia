@@ -0,0 +1,84 @@
+      *----------------------------------------------------------------*
+      *    IFBA3RPS - PARAGRAFOS DO RELATORIO PAGINADO DE SUCESSO      *
+      *    (DD RPTOUT). ESPERA WRK-CCPF-FILIAL / WRK-UF-S JA           *
+      *    RESOLVIDOS PELO PROCESSAMENTO DO REGISTRO. COPIADO POR      *
+      *    IFBA3CPF.                                                   *
+      *----------------------------------------------------------------*
+      *    IMPRIME O CABECALHO DE UMA NOVA PAGINA (DATA/HORA DA        *
+      *    EXECUCAO, NUMERO DA PAGINA E TITULOS DE COLUNA).            *
+      *----------------------------------------------------------------*
+       1160-IMPRIMIR-CABECALHO-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           ADD 1                       TO WRK-RPT-PAGINA
+           MOVE ZEROS                  TO WRK-RPT-LINHA-PAG
+      *
+           ACCEPT WRK-AUD-DATA          FROM DATE YYYYMMDD
+           ACCEPT WRK-AUD-HORA          FROM TIME
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING '*** RELATORIO IFBA3CPF - PROCESSAMENTO COM SUCESSO'
+               ' *** PAGINA: ' WRK-RPT-PAGINA
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING 'DATA/HORA DA EXECUCAO: ' WRK-AUD-DATA
+               '-' WRK-AUD-HORA
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING 'CPF/FILIAL' ' UF(S)'
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *----------------------------------------------------------------*
+       1160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    IMPRIME A LINHA DE DETALHE DO CPF/UF RESOLVIDO, QUEBRANDO   *
+      *    PARA UMA NOVA PAGINA QUANDO A ATUAL ATINGE O LIMITE DE      *
+      *    LINHAS (WRK-RPT-MAX-LINHA).                                 *
+      *----------------------------------------------------------------*
+       1170-IMPRIMIR-DETALHE-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           IF  WRK-RPT-PAGINA           EQUAL ZEROS OR
+               WRK-RPT-LINHA-PAG        NOT LESS WRK-RPT-MAX-LINHA
+               PERFORM 1160-IMPRIMIR-CABECALHO-RELATORIO
+           END-IF
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING 'CPF:' WRK-CCPF-FILIAL
+               ' UF(S): ' WRK-UF-S
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+      *
+           ADD 1                       TO WRK-RPT-LINHA-PAG
+           ADD 1                       TO WRK-RPT-TOT-DETALHE
+           MOVE 'S'                    TO WRK-RPT-GERADO.
+      *----------------------------------------------------------------*
+       1170-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    IMPRIME O RODAPE FINAL DO RELATORIO (TOTAL DE PAGINAS E     *
+      *    DE REGISTROS DE SUCESSO NESTA EXECUCAO). CHAMADO UMA UNICA  *
+      *    VEZ, NA FINALIZACAO DO PROGRAMA, SOMENTE QUANDO ALGUMA      *
+      *    PAGINA CHEGOU A SER IMPRESSA (WRK-RPT-GERADO EQUAL 'S').    *
+      *----------------------------------------------------------------*
+       1180-IMPRIMIR-RODAPE-RELATORIO  SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+      *
+           MOVE SPACES                 TO REG-RELATORIO
+           STRING 'TOTAL DE PAGINAS: ' WRK-RPT-PAGINA
+               '   TOTAL DE REGISTROS: ' WRK-RPT-TOT-DETALHE
+               DELIMITED BY SIZE       INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *----------------------------------------------------------------*
+       1180-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
