@@ -0,0 +1,49 @@
+      *----------------------------------------------------------------*
+      *    IFBA3UFJ - RESOLUCAO DA UF DO CNPJ, CRUZANDO O 3O DIGITO    *
+      *    DE WRK-CNPJ-BASE3 (REGIAO FISCAL) COM A FAIXA DE WRK-CNPJ-  *
+      *    BASE2, CONTRA A MESMA TABELA DE REFERENCIA CARREGADA DO     *
+      *    ARQUIVO DD UFTAB (IFBA3UFT / 2010-CARREGAR-TABELA-UF) USADA *
+      *    PARA CPF EM IFBA3CPF/IFBA3CPB - MESMA LOGICA DE ESTADO,     *
+      *    SO QUE APLICADA AOS DIGITOS DO CNPJ. DEVOLVE O RESULTADO    *
+      *    EM WRK-UF-S. COPIADO POR IFBA3CNJ.                          *
+      *----------------------------------------------------------------*
+      *    2010-CARREGAR-TABELA-UF (COPIADO DE IFBA3UFR) DEVE SER      *
+      *    EXECUTADO UMA UNICA VEZ, NO INICIO DO PROGRAMA, ANTES DA    *
+      *    PRIMEIRA CHAMADA A 2060-RESOLVER-UF-CNPJ.                   *
+      *----------------------------------------------------------------*
+       2060-RESOLVER-UF-CNPJ           SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CNPJ-BASE3(3:1)     TO WRK-AUXILIAR
+      *
+           MOVE 'N'                    TO WRK-UFT-ACHOU
+      *
+           PERFORM VARYING WRK-UFT-IDX FROM 1 BY 1
+                     UNTIL WRK-UFT-IDX > WRK-UFT-TOTAL
+                        OR WRK-UFT-ACHOU EQUAL 'S'
+               IF  WRK-TAB-UF-DIGITO(WRK-UFT-IDX) EQUAL WRK-AUXILIAR
+                   AND WRK-CNPJ-BASE2
+                       NOT < WRK-TAB-UF-FAIXA-INI(WRK-UFT-IDX)
+                   AND WRK-CNPJ-BASE2
+                       NOT > WRK-TAB-UF-FAIXA-FIM(WRK-UFT-IDX)
+                   MOVE WRK-TAB-UF-UF(WRK-UFT-IDX) TO WRK-UF-S
+                   MOVE 'S'            TO WRK-UFT-ACHOU
+               END-IF
+           END-PERFORM
+      *
+           IF  WRK-UFT-ACHOU           EQUAL 'N'
+               PERFORM VARYING WRK-UFT-IDX FROM 1 BY 1
+                         UNTIL WRK-UFT-IDX > WRK-UFT-TOTAL
+                            OR WRK-UFT-ACHOU EQUAL 'S'
+                   IF  WRK-TAB-UF-DIGITO(WRK-UFT-IDX) EQUAL WRK-AUXILIAR
+                       MOVE WRK-TAB-UF-UF(WRK-UFT-IDX) TO WRK-UF-S
+                       MOVE 'S'        TO WRK-UFT-ACHOU
+                   END-IF
+               END-PERFORM
+           END-IF
+      *
+           IF  WRK-UFT-ACHOU           EQUAL 'N'
+               MOVE 'RS'               TO WRK-UF-S
+           END-IF.
+      *----------------------------------------------------------------*
+       2060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
