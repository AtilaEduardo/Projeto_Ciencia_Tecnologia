@@ -0,0 +1,455 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. IFBA3CPB INITIAL.
+       AUTHOR.     ATILA EDUARDO DA CRUZ SANTOS CARDOSO.
+      *----------------------------------------------------------------*
+      *    PROGRAMA............: IFBA3CPB                              *
+      *    ANALISTA/PROGAMADOR: ATILA EDUARDO DA CRUZ SANTOS CARDOSO   *
+      *    DATA..............: 08/2026                                 *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: VARIANTE EM LOTE DO IFBA3CPF. LE UM ARQUIVO   *
+      *    SEQUENCIAL DE CPF/FILIAL (DD CPFIN), CONSISTE E RESOLVE O   *
+      *    ESTADO (UF) DE CADA REGISTRO, GRAVA UM RELATORIO DETALHE    *
+      *    (DD RPTOUT) E, AO FINAL, UM RESUMO POR UF.                  *
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CPF-IN-FILE          ASSIGN TO 'CPFIN'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CPF-OUT-FILE         ASSIGN TO 'RPTOUT'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UF-TABLE-FILE        ASSIGN TO 'UFTAB'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BRANCH-TABLE-FILE    ASSIGN TO 'FILTAB'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE      ASSIGN TO 'CHKPT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-CHKPT-STATUS.
+
+           SELECT AUDIT-FILE           ASSIGN TO 'AUDIT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-AUD-STATUS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  CPF-IN-FILE
+           RECORD CONTAINS 017 CHARACTERS.
+       01  REG-CPF-IN                  PIC X(017).
+      *----------------------------------------------------------------*
+       FD  CPF-OUT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REG-CPF-OUT                 PIC X(100).
+      *----------------------------------------------------------------*
+       COPY IFBA3UFT.
+      *----------------------------------------------------------------*
+       COPY IFBA3FIT.
+      *----------------------------------------------------------------*
+      *    CHECKPOINT DE RESTART (DD CHKPT) - UM REGISTRO GRAVADO A    *
+      *    CADA CPF PROCESSADO, COM A QUANTIDADE ABSOLUTA DE CPF JA    *
+      *    PROCESSADOS E OS TOTAIS ACUMULADOS DE VALIDOS/INVALIDOS     *
+      *    (TODAS AS EXECUCOES, INCLUSIVE RESTARTS). NO RESTART, LE-SE *
+      *    O ULTIMO REGISTRO DO ARQUIVO PARA SABER QUANTOS REGISTROS   *
+      *    DE CPFIN PULAR E DE ONDE RETOMAR OS TOTAIS ACUMULADOS.      *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 021 CHARACTERS.
+       01  REG-CHKPT.
+           05  REG-CHKPT-ABSOLUTO       PIC 9(007).
+           05  REG-CHKPT-VALIDOS        PIC 9(007).
+           05  REG-CHKPT-INVALIDOS      PIC 9(007).
+      *----------------------------------------------------------------*
+       COPY IFBA3AUF.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(055)          VALUE
+           '* INICIO DA WORKING STORAGE SECTION IFBA3CPB *'.
+      *----------------------------------------------------------------*
+       COPY IFBA3WKC.
+      *----------------------------------------------------------------*
+      *    AREA DE CONTROLE DO LOTE                                    *
+      *----------------------------------------------------------------*
+       77  WRK-FIM-ARQUIVO             PIC X(001)          VALUE 'N'.
+       77  WRK-TOT-LIDOS               PIC 9(007)          VALUE ZEROS.
+       77  WRK-TOT-VALIDOS             PIC 9(007)          VALUE ZEROS.
+       77  WRK-TOT-INVALIDOS           PIC 9(007)          VALUE ZEROS.
+       77  WRK-AUX-DISPLAY7            PIC Z.ZZZ.ZZ9       VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    AREA DE RESTART/CHECKPOINT                                  *
+      *----------------------------------------------------------------*
+       77  WRK-CHKPT-STATUS            PIC X(002)          VALUE '00'.
+       77  WRK-CHKPT-INICIAL           PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-ABSOLUTO          PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-VALIDOS-INICIAL   PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-INVALIDOS-INICIAL PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-VALIDOS-ABS       PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-INVALIDOS-ABS     PIC 9(007)          VALUE ZEROS.
+       77  WRK-CHKPT-SKIP-FIM          PIC X(001)          VALUE 'N'.
+
+       01  WRK-TAB-RESUMO.
+           05  WRK-RESUMO-OCORR        OCCURS 30 TIMES
+                                        INDEXED BY WRK-RES-IDX.
+               10  WRK-RESUMO-UF       PIC X(022).
+               10  WRK-RESUMO-QTDE     PIC 9(007).
+       77  WRK-RESUMO-TOTAL            PIC 9(002)          VALUE ZEROS.
+       77  WRK-RESUMO-ACHOU            PIC X(001)          VALUE 'N'.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(055)          VALUE
+           '* FIM DA WORKING STORAGE SECTION IFBA3CPB *'.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM  1000-INICIALIZAR.
+      *
+           PERFORM  2000-PROCESSAR.
+      *
+           PERFORM  3000-FINALIZAR.
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2010-CARREGAR-TABELA-UF.
+      *
+           PERFORM 2020-CARREGAR-TABELA-FILIAL.
+      *
+           PERFORM 1020-RECUPERAR-CHECKPOINT.
+      *
+           OPEN INPUT CPF-IN-FILE
+      *
+           IF  WRK-CHKPT-INICIAL        > ZEROS
+      *
+      *        RESTART: REABRE O RELATORIO EM MODO EXTEND PARA NAO
+      *        PERDER O QUE JA FOI GRAVADO EM TENTATIVAS ANTERIORES,
+      *        E PULA OS REGISTROS JA PROCESSADOS COM SUCESSO.
+      *
+               OPEN EXTEND CPF-OUT-FILE
+               PERFORM 1030-PULAR-PROCESSADOS
+           ELSE
+               OPEN OUTPUT CPF-OUT-FILE
+           END-IF
+      *
+           MOVE WRK-CHKPT-INICIAL      TO WRK-CHKPT-ABSOLUTO
+           MOVE WRK-CHKPT-VALIDOS-INICIAL   TO WRK-CHKPT-VALIDOS-ABS
+           MOVE WRK-CHKPT-INVALIDOS-INICIAL TO WRK-CHKPT-INVALIDOS-ABS
+      *
+           IF  WRK-CHKPT-INICIAL        > ZEROS
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+      *
+           OPEN EXTEND AUDIT-FILE
+           IF  WRK-AUD-STATUS           NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+      *
+           PERFORM 1010-LER-PROXIMO.
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1010-LER-PROXIMO                SECTION.
+      *----------------------------------------------------------------*
+           READ CPF-IN-FILE INTO WRK-CCPF-FILIAL
+               AT END
+                   MOVE 'S'            TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1               TO WRK-TOT-LIDOS
+           END-READ.
+      *----------------------------------------------------------------*
+       1010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    LE E RECUPERA, DO DD CHKPT, A QUANTIDADE ABSOLUTA DE CPF    *
+      *    JA PROCESSADOS E OS TOTAIS ACUMULADOS DE VALIDOS/INVALIDOS  *
+      *    EM EXECUCOES ANTERIORES (0 SE O ARQUIVO AINDA NAO           *
+      *    EXISTIR, OU SEJA, PRIMEIRA EXECUCAO).                       *
+      *----------------------------------------------------------------*
+       1020-RECUPERAR-CHECKPOINT       SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO WRK-CHKPT-INICIAL
+           MOVE ZEROS                  TO WRK-CHKPT-VALIDOS-INICIAL
+           MOVE ZEROS                  TO WRK-CHKPT-INVALIDOS-INICIAL
+      *
+           OPEN INPUT CHECKPOINT-FILE
+      *
+           IF  WRK-CHKPT-STATUS        EQUAL '00'
+      *
+               MOVE 'N'                TO WRK-CHKPT-SKIP-FIM
+               PERFORM UNTIL WRK-CHKPT-SKIP-FIM EQUAL 'S'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'S'    TO WRK-CHKPT-SKIP-FIM
+                       NOT AT END
+                           MOVE REG-CHKPT-ABSOLUTO
+                                       TO WRK-CHKPT-INICIAL
+                           MOVE REG-CHKPT-VALIDOS
+                                       TO WRK-CHKPT-VALIDOS-INICIAL
+                           MOVE REG-CHKPT-INVALIDOS
+                                       TO WRK-CHKPT-INVALIDOS-INICIAL
+                   END-READ
+               END-PERFORM
+      *
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+       1020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    AVANCA O CPFIN WRK-CHKPT-INICIAL REGISTROS SEM REPROCESSAR, *
+      *    RETOMANDO O LOTE EXATAMENTE DE ONDE A EXECUCAO ANTERIOR     *
+      *    PAROU.                                                      *
+      *----------------------------------------------------------------*
+       1030-PULAR-PROCESSADOS          SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-CHKPT-SKIP-FIM
+      *
+           PERFORM WRK-CHKPT-INICIAL TIMES
+               IF  WRK-CHKPT-SKIP-FIM  NOT EQUAL 'S'
+                   READ CPF-IN-FILE
+                       AT END
+                           MOVE 'S'    TO WRK-CHKPT-SKIP-FIM
+                   END-READ
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       1030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1040-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+           ADD 1                       TO WRK-CHKPT-ABSOLUTO
+           MOVE WRK-CHKPT-ABSOLUTO     TO REG-CHKPT-ABSOLUTO
+           MOVE WRK-CHKPT-VALIDOS-ABS   TO REG-CHKPT-VALIDOS
+           MOVE WRK-CHKPT-INVALIDOS-ABS TO REG-CHKPT-INVALIDOS
+           WRITE REG-CHKPT.
+      *----------------------------------------------------------------*
+       1040-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3VAL.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3FIL.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+               PERFORM 2100-PROCESSAR-REGISTRO
+               PERFORM 1010-LER-PROXIMO
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-REGISTRO         SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 1110-VALIDAR-CPF
+      *
+           IF  WRK-CPF-VALIDO          EQUAL 'S'
+               ADD 1                   TO WRK-TOT-VALIDOS
+               ADD 1                   TO WRK-CHKPT-VALIDOS-ABS
+               PERFORM 2050-RESOLVER-UF
+               PERFORM 2160-ACUMULAR-RESUMO
+           ELSE
+               ADD 1                   TO WRK-TOT-INVALIDOS
+               ADD 1                   TO WRK-CHKPT-INVALIDOS-ABS
+               MOVE SPACES             TO WRK-UF-S
+           END-IF
+      *
+           PERFORM 2150-GRAVAR-DETALHE.
+      *
+           PERFORM 4000-REGISTRAR-AUDITORIA.
+      *
+           PERFORM 1040-GRAVAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2150-GRAVAR-DETALHE             SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO REG-CPF-OUT
+      *
+           IF  WRK-CPF-VALIDO          EQUAL 'S'
+               STRING 'CPF:' WRK-CCPF-FILIAL
+                   ' UF(S): ' WRK-UF-S
+                   DELIMITED BY SIZE   INTO REG-CPF-OUT
+           ELSE
+               STRING 'CPF:' WRK-CCPF-FILIAL
+                   ' ERRO ' WRK-COD-ERRO ': ' WRK-DES-MENSAGEM
+                   DELIMITED BY SIZE   INTO REG-CPF-OUT
+           END-IF
+      *
+           WRITE REG-CPF-OUT.
+      *----------------------------------------------------------------*
+       2150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2160-ACUMULAR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-RESUMO-ACHOU
+      *
+           PERFORM VARYING WRK-RES-IDX FROM 1 BY 1
+                     UNTIL WRK-RES-IDX > WRK-RESUMO-TOTAL
+                        OR WRK-RESUMO-ACHOU EQUAL 'S'
+               IF  WRK-RESUMO-UF(WRK-RES-IDX) EQUAL WRK-UF-S
+                   ADD 1               TO WRK-RESUMO-QTDE(WRK-RES-IDX)
+                   MOVE 'S'            TO WRK-RESUMO-ACHOU
+               END-IF
+           END-PERFORM
+      *
+           IF  WRK-RESUMO-ACHOU         EQUAL 'N' AND
+               WRK-RESUMO-TOTAL         < 30
+               ADD 1                   TO WRK-RESUMO-TOTAL
+               SET WRK-RES-IDX         TO WRK-RESUMO-TOTAL
+               MOVE WRK-UF-S           TO WRK-RESUMO-UF(WRK-RES-IDX)
+               MOVE 1                  TO WRK-RESUMO-QTDE(WRK-RES-IDX)
+           END-IF.
+      *----------------------------------------------------------------*
+       2160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3UFR.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3AUD.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 3100-GRAVAR-RESUMO.
+      *
+           CLOSE CPF-IN-FILE.
+           CLOSE CPF-OUT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-FILE.
+      *
+           STOP RUN.
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA O RESUMO EM RPTOUT (DASD) E ESPELHA CADA LINHA COM    *
+      *    DISPLAY PARA SYSOUT, PARA QUE O RESUMO DO JOB FIQUE         *
+      *    DISPONIVEL TAMBEM NO JOB LOG SEM PRECISAR ABRIR O DATASET.  *
+      *----------------------------------------------------------------*
+       3100-GRAVAR-RESUMO              SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING '*** RESUMO IFBA3CPB - PROCESSAMENTO EM LOTE ***'
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-CHKPT-INICIAL      TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'REGISTRO INICIAL (CHECKPOINT)...: ' WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-TOT-LIDOS          TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL DE CPF LIDOS......: ' WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-CHKPT-ABSOLUTO     TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL GERAL PROCESSADO (C/ RESTARTS): '
+               WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-CHKPT-VALIDOS-ABS  TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL DE CPF VALIDOS (C/ RESTARTS)...: '
+               WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-CHKPT-INVALIDOS-ABS TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL DE CPF INVALIDOS (C/ RESTARTS).: '
+               WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-TOT-VALIDOS        TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL DE CPF VALIDOS (ESTE SEGMENTO).: '
+               WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           MOVE WRK-TOT-INVALIDOS      TO WRK-AUX-DISPLAY7
+           MOVE SPACES                 TO REG-CPF-OUT
+           STRING 'TOTAL DE CPF INVALIDOS (ESTE SEGMENTO): '
+               WRK-AUX-DISPLAY7
+               DELIMITED BY SIZE       INTO REG-CPF-OUT
+           WRITE REG-CPF-OUT.
+           DISPLAY REG-CPF-OUT
+      *
+           PERFORM VARYING WRK-RES-IDX FROM 1 BY 1
+                     UNTIL WRK-RES-IDX > WRK-RESUMO-TOTAL
+               MOVE WRK-RESUMO-QTDE(WRK-RES-IDX) TO WRK-AUX-DISPLAY7
+               MOVE SPACES             TO REG-CPF-OUT
+               STRING 'UF(S) ' WRK-RESUMO-UF(WRK-RES-IDX)
+                   ' (ESTE SEGMENTO) ......: ' WRK-AUX-DISPLAY7
+                   DELIMITED BY SIZE   INTO REG-CPF-OUT
+               WRITE REG-CPF-OUT
+               DISPLAY REG-CPF-OUT
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+           END PROGRAM IFBA3CPB.
+      *----------------------------------------------------------------*
