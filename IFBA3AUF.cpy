@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    IFBA3AUF - FD DO ARQUIVO DE TRILHA DE AUDITORIA (LGPD), DD  *
+      *    AUDIT. UM REGISTRO POR CPF PROCESSADO, COM O CPF MASCARADO  *
+      *    (SO OS 3 PRIMEIROS DIGITOS E O FILIAL FICAM VISIVEIS).      *
+      *    COPIADO POR IFBA3CPF E IFBA3CPB NA FILE SECTION.            *
+      *----------------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REG-AUDITORIA                  PIC X(100).
+      *----------------------------------------------------------------*
