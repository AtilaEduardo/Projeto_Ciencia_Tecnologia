@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    IFBA3RPT - FD DO RELATORIO PAGINADO DE PROCESSAMENTO COM    *
+      *    SUCESSO, DD RPTOUT. CADA EXECUCAO DO PROGRAMA ACRESCENTA    *
+      *    UMA PAGINA (CABECALHO COM DATA/HORA, UMA LINHA DE DETALHE   *
+      *    POR CPF/UF E UM RODAPE COM PAGINA/QTDE DE REGISTROS), PARA  *
+      *    SUBSTITUIR A DISPLAY DE SUCESSO POR ALGO IMPRIMIVEL.        *
+      *    COPIADO POR IFBA3CPF NA FILE SECTION.                       *
+      *----------------------------------------------------------------*
+       FD  REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REG-RELATORIO               PIC X(100).
+      *----------------------------------------------------------------*
