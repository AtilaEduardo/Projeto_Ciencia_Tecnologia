@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    IFBA3FIT - FD DO CADASTRO DE FILIAIS, DD FILTAB. MANTIDO    *
+      *    PELA OPERACAO (JOB DE MANUTENCAO), SEM NECESSIDADE DE       *
+      *    RECOMPILAR O PROGRAMA QUANDO UMA FILIAL E ABERTA OU         *
+      *    FECHADA. COPIADO POR IFBA3CPF E IFBA3CPB NA FILE SECTION.   *
+      *----------------------------------------------------------------*
+       FD  BRANCH-TABLE-FILE
+           RECORD CONTAINS 003 CHARACTERS.
+       01  REG-FILIAL.
+           05  REG-FIL-CODIGO           PIC 9(002).
+           05  REG-FIL-STATUS           PIC X(001).
+      *----------------------------------------------------------------*
