@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------*
+      *    IFBA3UFC - CARGA DA TABELA DE REFERENCIA UFTAB (DD UFTAB,   *
+      *    IFBA3UFT), COMUM A CPF E CNPJ - NAO USA NENHUM CAMPO        *
+      *    ESPECIFICO DE CPF. DEVE SER EXECUTADO UMA UNICA VEZ, NO     *
+      *    INICIO DO PROGRAMA, ANTES DA PRIMEIRA CHAMADA A             *
+      *    2050-RESOLVER-UF (IFBA3UFR) OU 2060-RESOLVER-UF-CNPJ        *
+      *    (IFBA3UFJ). COPIADO POR IFBA3CPF, IFBA3CPB E IFBA3CNJ.      *
+      *----------------------------------------------------------------*
+       2010-CARREGAR-TABELA-UF         SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT UF-TABLE-FILE
+      *
+           MOVE 'N'                    TO WRK-UFT-FIM
+           MOVE ZEROS                  TO WRK-UFT-TOTAL
+      *
+           PERFORM UNTIL WRK-UFT-FIM   EQUAL 'S'
+               READ UF-TABLE-FILE
+                   AT END
+                       MOVE 'S'        TO WRK-UFT-FIM
+                   NOT AT END
+                       ADD 1           TO WRK-UFT-TOTAL
+                       SET WRK-UFT-IDX TO WRK-UFT-TOTAL
+                       MOVE REG-UF-DIGITO
+                                   TO WRK-TAB-UF-DIGITO(WRK-UFT-IDX)
+                       MOVE REG-UF-FAIXA-INI
+                                   TO WRK-TAB-UF-FAIXA-INI(WRK-UFT-IDX)
+                       MOVE REG-UF-FAIXA-FIM
+                                   TO WRK-TAB-UF-FAIXA-FIM(WRK-UFT-IDX)
+                       MOVE REG-UF-UF
+                                   TO WRK-TAB-UF-UF(WRK-UFT-IDX)
+               END-READ
+           END-PERFORM
+      *
+           CLOSE UF-TABLE-FILE.
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
