@@ -0,0 +1,105 @@
+      *----------------------------------------------------------------*
+      *    IFBA3VAJ - PARAGRAFOS DE CONSISTENCIA DO CNPJ.              *
+      *    ESPERA WRK-CNPJ JA PREENCHIDO PELO PROGRAMA CHAMADOR.       *
+      *    DEVOLVE WRK-CNPJ-VALIDO ('S'/'N') E, QUANDO 'N', OS CAMPOS  *
+      *    WRK-COD-RETORNO / WRK-COD-ERRO / WRK-DES-MENSAGEM PRONTOS   *
+      *    PARA 1150-IMPRIMIR-ERRO. COPIADO POR IFBA3CNJ.              *
+      *----------------------------------------------------------------*
+       1110-VALIDAR-CNPJ               SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CNPJ-VALIDO
+           MOVE ZEROS                  TO WRK-COD-RETORNO, WRK-COD-ERRO
+           MOVE SPACES                 TO WRK-DES-MENSAGEM
+
+           IF  WRK-CNPJ                EQUAL ZEROS OR
+               WRK-CNPJ                EQUAL SPACES
+      *
+               MOVE 08                 TO WRK-COD-RETORNO
+               MOVE 0050               TO WRK-COD-ERRO
+               MOVE WRK-MSG05          TO WRK-DES-MENSAGEM
+               MOVE 'N'                TO WRK-CNPJ-VALIDO
+           ELSE
+               PERFORM 1120-VALIDAR-DIGITO-VERIFICADOR-CNPJ
+      *
+               IF  WRK-CNPJ-DV-OK      EQUAL 'N'
+                   MOVE 08             TO WRK-COD-RETORNO
+                   MOVE 0060           TO WRK-COD-ERRO
+                   MOVE WRK-MSG06      TO WRK-DES-MENSAGEM
+                   MOVE 'N'            TO WRK-CNPJ-VALIDO
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    CALCULA OS DIGITOS VERIFICADORES DO CNPJ (MODULO 11, PESOS  *
+      *    FIXOS DA RECEITA FEDERAL) E CONFERE COM WRK-CNPJ-DV1/DV2    *
+      *    INFORMADOS.                                                 *
+      *----------------------------------------------------------------*
+       1120-VALIDAR-DIGITO-VERIFICADOR-CNPJ SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CNPJ-DV-OK
+
+           STRING WRK-CNPJ-BASE1 WRK-CNPJ-BASE2 WRK-CNPJ-BASE3
+               WRK-CNPJ-ORDEM
+               DELIMITED BY SIZE       INTO WRK-CNPJ-DIGITOS12
+
+           MOVE ZEROS                  TO WRK-CNPJ-SOMA
+           PERFORM VARYING WRK-CNPJ-IND FROM 1 BY 1
+                     UNTIL WRK-CNPJ-IND > 12
+               MOVE WRK-CNPJ-DIGITOS12(WRK-CNPJ-IND:1)
+                                       TO WRK-CNPJ-DIGITO
+               MOVE WRK-CNPJ-PESOS12(WRK-CNPJ-IND:1)
+                                       TO WRK-CNPJ-PESO
+               COMPUTE WRK-CNPJ-SOMA = WRK-CNPJ-SOMA +
+                       (WRK-CNPJ-DIGITO * WRK-CNPJ-PESO)
+           END-PERFORM
+
+           COMPUTE WRK-CNPJ-RESTO = FUNCTION MOD(WRK-CNPJ-SOMA 11)
+           IF  WRK-CNPJ-RESTO < 2
+               MOVE 0                  TO WRK-CNPJ-DV1-CALC
+           ELSE
+               COMPUTE WRK-CNPJ-DV1-CALC = 11 - WRK-CNPJ-RESTO
+           END-IF
+
+           STRING WRK-CNPJ-DIGITOS12 WRK-CNPJ-DV1-CALC
+               DELIMITED BY SIZE       INTO WRK-CNPJ-DIGITOS13
+
+           MOVE ZEROS                  TO WRK-CNPJ-SOMA
+           MOVE WRK-CNPJ-DIGITOS13(1:1) TO WRK-CNPJ-DIGITO
+           COMPUTE WRK-CNPJ-SOMA = WRK-CNPJ-SOMA + (WRK-CNPJ-DIGITO * 6)
+           PERFORM VARYING WRK-CNPJ-IND FROM 2 BY 1
+                     UNTIL WRK-CNPJ-IND > 13
+               MOVE WRK-CNPJ-DIGITOS13(WRK-CNPJ-IND:1)
+                                       TO WRK-CNPJ-DIGITO
+               MOVE WRK-CNPJ-PESOS12(WRK-CNPJ-IND - 1:1)
+                                       TO WRK-CNPJ-PESO
+               COMPUTE WRK-CNPJ-SOMA = WRK-CNPJ-SOMA +
+                       (WRK-CNPJ-DIGITO * WRK-CNPJ-PESO)
+           END-PERFORM
+
+           COMPUTE WRK-CNPJ-RESTO = FUNCTION MOD(WRK-CNPJ-SOMA 11)
+           IF  WRK-CNPJ-RESTO < 2
+               MOVE 0                  TO WRK-CNPJ-DV2-CALC
+           ELSE
+               COMPUTE WRK-CNPJ-DV2-CALC = 11 - WRK-CNPJ-RESTO
+           END-IF
+
+           IF  WRK-CNPJ-DV1-CALC NOT = WRK-CNPJ-DV1 OR
+               WRK-CNPJ-DV2-CALC NOT = WRK-CNPJ-DV2
+               MOVE 'N'                TO WRK-CNPJ-DV-OK
+           END-IF
+      *
+      *    OS 10 NUMEROS COM OS 12 DIGITOS BASE IGUAIS SATISFAZEM A
+      *    FORMULA DO MODULO 11 MAS SAO CNPJ INVALIDO POR CONSTRUCAO -
+      *    REJEITA EXPLICITAMENTE.
+      *
+           MOVE WRK-CNPJ-DIGITOS12(1:1) TO WRK-CNPJ-1O-DIGITO
+           MOVE ZEROS                  TO WRK-CNPJ-REPDIGITO-CNT
+           INSPECT WRK-CNPJ-DIGITOS12 TALLYING WRK-CNPJ-REPDIGITO-CNT
+               FOR ALL WRK-CNPJ-1O-DIGITO
+           IF  WRK-CNPJ-REPDIGITO-CNT  EQUAL 12
+               MOVE 'N'                TO WRK-CNPJ-DV-OK
+           END-IF.
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
