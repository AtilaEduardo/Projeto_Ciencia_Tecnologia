@@ -0,0 +1,274 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. IFBA3CNJ INITIAL.
+       AUTHOR.     ATILA EDUARDO DA CRUZ SANTOS CARDOSO.
+      *----------------------------------------------------------------*
+      *    PROGRAMA............: IFBA3CNJ                              *
+      *    ANALISTA/PROGAMADOR: ATILA EDUARDO DA CRUZ SANTOS CARDOSO   *
+      *    DATA..............: 08/2026                                 *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....: VARIANTE DO IFBA3CPF PARA PESSOA JURIDICA.    *
+      *    CONSISTE UM CNPJ (DIGITO VERIFICADOR MODULO 11) E RESOLVE   *
+      *    A UF DO REGISTRO DA MESMA FORMA QUE 2000-PROCESSAR FAZ      *
+      *    PARA CPF EM IFBA3CPF, REUTILIZANDO A TABELA DE REFERENCIA   *
+      *    DD UFTAB.                                                   *
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UF-TABLE-FILE        ASSIGN TO 'UFTAB'
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE           ASSIGN TO 'AUDIT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-AUD-STATUS.
+
+           SELECT REPORT-FILE          ASSIGN TO 'RPTOUT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-RPT-STATUS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       COPY IFBA3UFT.
+      *----------------------------------------------------------------*
+       COPY IFBA3AUF.
+      *----------------------------------------------------------------*
+       COPY IFBA3RPT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(055)          VALUE
+           '* INICIO DA WORKING STORAGE SECTION IFBA3CNJ *'.
+      *----------------------------------------------------------------*
+       COPY IFBA3WKU.
+      *----------------------------------------------------------------*
+      *    AREA PARA TRATAMENTO DE ERRO                                *
+      *----------------------------------------------------------------*
+       77  WRK-COD-RETORNO             PIC 9(002) VALUE ZEROS.
+       77  WRK-COD-ERRO                PIC 9(002) VALUE ZEROS.
+       77  WRK-DES-MENSAGEM            PIC X(020) VALUE SPACES.
+       77  WRK-AUX-DISPLAY             PIC ZZZ.ZZZ.Z99     VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    AREA PARA A TRILHA DE AUDITORIA (LGPD)                      *
+      *----------------------------------------------------------------*
+       77  WRK-AUD-STATUS              PIC X(002)          VALUE '00'.
+       77  WRK-AUD-DATA                PIC 9(008)          VALUE ZEROS.
+       77  WRK-AUD-HORA                PIC 9(008)          VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    AREA DE CONTROLE DO RELATORIO PAGINADO DE SUCESSO (RPTOUT)  *
+      *----------------------------------------------------------------*
+       77  WRK-RPT-STATUS              PIC X(002)          VALUE '00'.
+       77  WRK-RPT-PAGINA              PIC 9(003)          VALUE ZEROS.
+       77  WRK-RPT-LINHA-PAG           PIC 9(003)          VALUE ZEROS.
+       77  WRK-RPT-MAX-LINHA           PIC 9(003)          VALUE 020.
+       77  WRK-RPT-TOT-DETALHE         PIC 9(007)          VALUE ZEROS.
+       77  WRK-RPT-GERADO              PIC X(001)          VALUE 'N'.
+      *----------------------------------------------------------------*
+       COPY IFBA3WKJ.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC X(055)          VALUE
+           '* FIM DA WORKING STORAGE SECTION IFBA3CNJ *'.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM  1000-INICIALIZAR.
+      *
+           PERFORM  2000-PROCESSAR.
+      *
+           PERFORM  3000-FINALIZAR.
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM  2010-CARREGAR-TABELA-UF.
+      *
+           OPEN EXTEND AUDIT-FILE
+           IF  WRK-AUD-STATUS           NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+      *
+           OPEN EXTEND REPORT-FILE
+           IF  WRK-RPT-STATUS           NOT EQUAL '00'
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+      *
+           PERFORM  1100-CONSISTIR-DADOS-ENTRADA.
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-CONSISTIR-DADOS-ENTRADA    SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY 'INFORME UM CNPJ (EX: 99.999.999/9999-99): '
+           ACCEPT WRK-CNPJ
+      *
+           PERFORM 1110-VALIDAR-CNPJ
+      *
+           IF  WRK-CNPJ-VALIDO         EQUAL 'N'
+               PERFORM 1150-IMPRIMIR-ERRO
+               PERFORM 4000-REGISTRAR-AUDITORIA
+               PERFORM 3000-FINALIZAR
+           END-IF.
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3VAJ.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1150-IMPRIMIR-ERRO              SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY
+           '***********************************************************'
+           '**********************'
+
+           DISPLAY
+           '**                    ESTATISTICAS DE PROCESSAMENTO        '
+           '                    **'
+
+           DISPLAY
+           '** --------------------------------------------------------'
+           '------------------- **'
+
+           DISPLAY
+           '**                         PROGRAMA IFBA3CNJ               '
+           '                    **'
+
+           DISPLAY
+           '** -------- | --- | -------------------------------- | ----'
+           '------------------- **'
+
+           DISPLAY
+           '**  DDNAME  | I/O |     DESCRICAO DO PROGRAMA        |     '
+           '         ERRO       **'
+
+           DISPLAY
+           '** -------- | --- | -------------------------------- | ----'
+           '------------------- **'
+
+           MOVE WRK-COD-RETORNO     TO WRK-AUX-DISPLAY
+           DISPLAY
+           '** IFBA3CNJ |  O  | CODIGO DE RETORNO                |     '
+           WRK-AUX-DISPLAY '         **'
+
+           DISPLAY
+           '** -------- | --- | -------------------------------- | ----'
+           '------------------- **'
+
+           MOVE WRK-COD-ERRO     TO WRK-AUX-DISPLAY
+           DISPLAY
+           '** IFBA3CNJ |  O  | CODIGO DO ERRO                   |     '
+           WRK-AUX-DISPLAY '         **'
+
+           DISPLAY
+           '** -------- | --- | -------------------------------- | ----'
+           '------------------- **'
+
+           DISPLAY
+           '** IFBA3CNJ |  O  | DESCRICAO MENSAGEM               |    '
+           WRK-DES-MENSAGEM' **'
+
+           DISPLAY
+           '** -------- | --- | -------------------------------- | ----'
+           '------------------- **'
+
+           DISPLAY
+           '**                         PROGRAMA IFBA3CNJ               '
+           '                    **'
+
+           DISPLAY
+           '** --------------------------------------------------------'
+           '------------------- **'
+
+           DISPLAY
+           '**                    ESTATISTICAS DE PROCESSAMENTO        '
+           '                    **'
+
+           DISPLAY
+           '***********************************************************'
+           '**********************'
+           .
+      *----------------------------------------------------------------*
+       1150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2060-RESOLVER-UF-CNPJ.
+      *
+           PERFORM 1170-IMPRIMIR-DETALHE-RELATORIO.
+      *
+           PERFORM 4000-REGISTRAR-AUDITORIA.
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    CARGA DA TABELA DE REFERENCIA UFTAB - MESMO ARQUIVO,        *
+      *    LAYOUT E LOGICA DE CARGA USADOS POR IFBA3CPF/IFBA3CPB       *
+      *    (IFBA3UFC, COMUM - NAO USA NENHUM CAMPO ESPECIFICO DE       *
+      *    CPF). IFBA3CNJ RESOLVE A UF EM 2060-RESOLVER-UF-CNPJ        *
+      *    (IFBA3UFJ), JA QUE 2050-RESOLVER-UF (IFBA3UFR) USA CAMPOS   *
+      *    DO CPF QUE NAO EXISTEM NESTE PROGRAMA.                      *
+      *----------------------------------------------------------------*
+       COPY IFBA3UFC.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3UFJ.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3RPJ.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       COPY IFBA3AUJ.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+           IF  WRK-RPT-GERADO           EQUAL 'S'
+               PERFORM 1180-IMPRIMIR-RODAPE-RELATORIO
+           END-IF
+      *
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+      *
+           STOP RUN.
+           END PROGRAM IFBA3CNJ.
+      *----------------------------------------------------------------*
