@@ -0,0 +1,39 @@
+      *----------------------------------------------------------------*
+      *    IFBA3AUJ - TRILHA DE AUDITORIA (LGPD) DO CNPJ. REGISTRA,    *
+      *    PARA CADA CNPJ PROCESSADO, DATA/HORA, CNPJ MASCARADO,       *
+      *    WRK-COD-RETORNO, WRK-COD-ERRO E A UF RESOLVIDA, NO MESMO    *
+      *    ARQUIVO DD AUDIT USADO POR IFBA3CPF/IFBA3CPB. ESPERA        *
+      *    WRK-CNPJ / WRK-COD-RETORNO / WRK-COD-ERRO / WRK-UF-S JA     *
+      *    PREENCHIDOS PELO PROCESSAMENTO DO REGISTRO. COPIADO POR     *
+      *    IFBA3CNJ.                                                   *
+      *----------------------------------------------------------------*
+       4000-REGISTRAR-AUDITORIA        SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 4010-MASCARAR-CNPJ
+      *
+           ACCEPT WRK-AUD-DATA          FROM DATE YYYYMMDD
+           ACCEPT WRK-AUD-HORA          FROM TIME
+      *
+           MOVE SPACES                 TO REG-AUDITORIA
+           STRING 'DATA:' WRK-AUD-DATA '-' WRK-AUD-HORA
+               ' CNPJ:' WRK-AUD-CNPJ-MASC
+               ' RETORNO:' WRK-COD-RETORNO
+               ' ERRO:' WRK-COD-ERRO
+               ' UF(S):' WRK-UF-S
+               DELIMITED BY SIZE       INTO REG-AUDITORIA
+      *
+           WRITE REG-AUDITORIA.
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    MASCARA O CNPJ, MANTENDO VISIVEIS APENAS A RAIZ (5 PRIMEIROS*
+      *    DIGITOS) E A ORDEM/DV FINAIS - OS 3 DIGITOS DO MEIO         *
+      *    (WRK-CNPJ-BASE3, USADOS NA RESOLUCAO DA UF) FICAM OCULTOS.  *
+      *----------------------------------------------------------------*
+       4010-MASCARAR-CNPJ              SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CNPJ                TO WRK-AUD-CNPJ-MASC
+           MOVE 'XXX'                   TO WRK-AUD-CNPJ-MASC(8:3).
+      *----------------------------------------------------------------*
+       4010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
