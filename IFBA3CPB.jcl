@@ -0,0 +1,38 @@
+//IFBA3CPB JOB (ACCTNO),'REC CPF/FILIAL NOTURNO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,TIME=1440
+//*----------------------------------------------------------------*
+//* JOB........: IFBA3CPB                                          *
+//* OBJETIVO...: RECONCILIACAO NOTURNA DE CPF/FILIAL X UF, LENDO O  *
+//*              EXTRATO DE CLIENTES (DD CPFIN) E GRAVANDO O        *
+//*              RELATORIO DETALHE + RESUMO POR UF (DD RPTOUT).     *
+//* RESTART....: SE O JOB ABENDAR, RESUBMETER COM RESTART=(STEP010).*
+//*              O PROGRAMA RETOMA A PARTIR DO ULTIMO CPF GRAVADO   *
+//*              NO DATASET DE CHECKPOINT (DD CHKPT) - NAO APAGAR   *
+//*              NEM RECRIAR O CHKPT ANTES DO RESTART, POIS E ELE   *
+//*              QUE GUARDA A POSICAO DE RETOMADA. O CHKPT SO DEVE  *
+//*              SER EXCLUIDO/RECRIADO QUANDO SE QUISER REPROCESSAR *
+//*              O LOTE DESDE O REGISTRO 1.                         *
+//* REFERENCIA.: UFTAB (DIGITO->UF) E FILTAB (CADASTRO DE FILIAIS)  *
+//*              SAO MANTIDOS PELA OPERACAO, SEM RECOMPILAR O PGM.  *
+//* AUDITORIA..: AUDIT RECEBE 1 REGISTRO POR CPF LIDO (LGPD).       *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=IFBA3CPB
+//STEPLIB  DD   DSN=PROD.IFBA3.LOADLIB,DISP=SHR
+//CPFIN    DD   DSN=PROD.IFBA3.CPF.EXTRATO,DISP=SHR
+//UFTAB    DD   DSN=PROD.IFBA3.UFTAB,DISP=SHR
+//FILTAB   DD   DSN=PROD.IFBA3.FILTAB,DISP=SHR
+//RPTOUT   DD   DSN=PROD.IFBA3.CPF.RELATORIO,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.IFBA3.CPF.CHECKPOINT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//AUDIT    DD   DSN=PROD.IFBA3.CPF.AUDITORIA,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*----------------------------------------------------------------*
