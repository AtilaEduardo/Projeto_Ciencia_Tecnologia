@@ -0,0 +1,54 @@
+      *----------------------------------------------------------------*
+      *    IFBA3WKJ - AREA DE WORKING-STORAGE ESPECIFICA DO           *
+      *    PROCESSAMENTO DE CNPJ. COPIADO POR IFBA3CNJ.               *
+      *----------------------------------------------------------------*
+      *    FORMATO: 99.999.999/9999-99 - OS DOIS DIGITOS APOS O "-"    *
+      *    SAO OS DIGITOS VERIFICADORES DO PROPRIO CNPJ (MODULO 11).   *
+      *----------------------------------------------------------------*
+       01  WRK-CNPJ                    PIC X(018)          VALUE SPACES.
+       01  FILLER                   REDEFINES   WRK-CNPJ.
+           05  WRK-CNPJ-BASE1          PIC 9(002).
+           05  FILLER                  PIC X(001).
+           05  WRK-CNPJ-BASE2          PIC 9(003).
+           05  FILLER                  PIC X(001).
+           05  WRK-CNPJ-BASE3          PIC 9(003).
+           05  FILLER                  PIC X(001).
+           05  WRK-CNPJ-ORDEM          PIC 9(004).
+           05  FILLER                  PIC X(001).
+           05  WRK-CNPJ-DV.
+               10  WRK-CNPJ-DV1         PIC 9(001).
+               10  WRK-CNPJ-DV2         PIC 9(001).
+      *----------------------------------------------------------------*
+      *    AREA PARA CALCULO DO DIGITO VERIFICADOR DO CNPJ (MODULO 11) *
+      *    PESOS FIXOS DA RECEITA FEDERAL: O DV1 USA OS 12 PESOS       *
+      *    ABAIXO SOBRE BASE+ORDEM; O DV2 USA '6' SEGUIDO DOS MESMOS   *
+      *    12 PESOS SOBRE BASE+ORDEM+DV1.                              *
+      *----------------------------------------------------------------*
+       77  WRK-CNPJ-PESOS12            PIC X(012)          VALUE
+           '543298765432'.
+       77  WRK-CNPJ-DIGITOS12          PIC X(012)          VALUE SPACES.
+       77  WRK-CNPJ-DIGITOS13          PIC X(013)          VALUE SPACES.
+       77  WRK-CNPJ-DIGITO             PIC 9(001)          VALUE ZEROS.
+       77  WRK-CNPJ-PESO               PIC 9(001)          VALUE ZEROS.
+       77  WRK-CNPJ-IND                PIC 9(002)          VALUE ZEROS.
+       77  WRK-CNPJ-SOMA               PIC 9(005)          VALUE ZEROS.
+       77  WRK-CNPJ-RESTO              PIC 9(005)          VALUE ZEROS.
+       77  WRK-CNPJ-DV1-CALC           PIC 9(001)          VALUE ZEROS.
+       77  WRK-CNPJ-DV2-CALC           PIC 9(001)          VALUE ZEROS.
+       77  WRK-CNPJ-DV-OK              PIC X(001)          VALUE 'N'.
+       77  WRK-CNPJ-VALIDO             PIC X(001)          VALUE 'S'.
+       77  WRK-CNPJ-1O-DIGITO          PIC X(001)          VALUE SPACES.
+       77  WRK-CNPJ-REPDIGITO-CNT      PIC 9(002)          VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    AREA PARA A TRILHA DE AUDITORIA (LGPD) DO CNPJ              *
+      *----------------------------------------------------------------*
+       77  WRK-AUD-CNPJ-MASC           PIC X(018)          VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    MENSAGENS DE ERRO ESPECIFICAS DO CNPJ                       *
+      *----------------------------------------------------------------*
+       01  WRK-MENSAGEM-ERRO-CNPJ.
+           05 WRK-MSG05                PIC  X(020)         VALUE
+           'DADOS INVALIDOS CNPJ'.
+           05 WRK-MSG06                PIC  X(020)         VALUE
+           'CNPJ COM DV INVALIDO'.
+      *----------------------------------------------------------------*
