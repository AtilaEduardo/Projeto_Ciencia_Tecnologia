@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *    IFBA3UFT - FD DO ARQUIVO DE REFERENCIA DIGITO+FAIXA->UF,    *
+      *    DD UFTAB. CADA REGISTRO COBRE UMA SUB-FAIXA DOS 3 PRIMEIROS *
+      *    DIGITOS DO CPF (WRK-CCPF1) DENTRO DE UMA REGIAO FISCAL,     *
+      *    RESOLVENDO UMA UNICA UF. MANTIDO PELA OPERACAO (JOB DE      *
+      *    MANUTENCAO), SEM NECESSIDADE DE RECOMPILAR O PROGRAMA       *
+      *    QUANDO A RECEITA FEDERAL ALTERA O AGRUPAMENTO DE REGIOES.   *
+      *    COPIADO POR IFBA3CPF E IFBA3CPB NA FILE SECTION.            *
+      *----------------------------------------------------------------*
+       FD  UF-TABLE-FILE
+           RECORD CONTAINS 009 CHARACTERS.
+       01  REG-UF-TABELA.
+           05  REG-UF-DIGITO            PIC 9(001).
+           05  REG-UF-FAIXA-INI         PIC 9(003).
+           05  REG-UF-FAIXA-FIM         PIC 9(003).
+           05  REG-UF-UF                PIC X(002).
+      *----------------------------------------------------------------*
