@@ -0,0 +1,38 @@
+      *----------------------------------------------------------------*
+      *    IFBA3AUD - TRILHA DE AUDITORIA (LGPD). REGISTRA, PARA CADA  *
+      *    CPF PROCESSADO, DATA/HORA, CPF MASCARADO, WRK-COD-RETORNO,  *
+      *    WRK-COD-ERRO E O(S) UF(S) RESOLVIDO(S), NO ARQUIVO DD       *
+      *    AUDIT. ESPERA WRK-CCPF-FILIAL / WRK-COD-RETORNO /           *
+      *    WRK-COD-ERRO / WRK-UF-S JA PREENCHIDOS PELO PROCESSAMENTO   *
+      *    DO REGISTRO. COPIADO POR IFBA3CPF E IFBA3CPB.               *
+      *----------------------------------------------------------------*
+       4000-REGISTRAR-AUDITORIA        SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 4010-MASCARAR-CPF
+      *
+           ACCEPT WRK-AUD-DATA          FROM DATE YYYYMMDD
+           ACCEPT WRK-AUD-HORA          FROM TIME
+      *
+           MOVE SPACES                 TO REG-AUDITORIA
+           STRING 'DATA:' WRK-AUD-DATA '-' WRK-AUD-HORA
+               ' CPF:' WRK-AUD-CPF-MASC
+               ' RETORNO:' WRK-COD-RETORNO
+               ' ERRO:' WRK-COD-ERRO
+               ' UF(S):' WRK-UF-S
+               DELIMITED BY SIZE       INTO REG-AUDITORIA
+      *
+           WRITE REG-AUDITORIA.
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    MASCARA O CPF/FILIAL, MANTENDO VISIVEIS APENAS OS 3         *
+      *    PRIMEIROS DIGITOS E O FILIAL (POSICOES FINAIS).             *
+      *----------------------------------------------------------------*
+       4010-MASCARAR-CPF               SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CCPF-FILIAL         TO WRK-AUD-CPF-MASC
+           MOVE 'XXXXXXX'               TO WRK-AUD-CPF-MASC(5:7)
+           MOVE 'XX'                    TO WRK-AUD-CPF-MASC(13:2).
+      *----------------------------------------------------------------*
+       4010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
