@@ -0,0 +1,70 @@
+      *----------------------------------------------------------------*
+      *    IFBA3FIL - CARGA E VALIDACAO DA FILIAL (WRK-FILIAL) CONTRA  *
+      *    O CADASTRO DE FILIAIS CARREGADO DO ARQUIVO DD FILTAB        *
+      *    (IFBA3FIT). COPIADO POR IFBA3CPF E IFBA3CPB.                *
+      *----------------------------------------------------------------*
+      *    2020-CARREGAR-TABELA-FILIAL DEVE SER EXECUTADO UMA UNICA    *
+      *    VEZ, NO INICIO DO PROGRAMA, ANTES DA PRIMEIRA CHAMADA A     *
+      *    1130-VALIDAR-FILIAL.                                        *
+      *----------------------------------------------------------------*
+       2020-CARREGAR-TABELA-FILIAL     SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT BRANCH-TABLE-FILE
+      *
+           MOVE 'N'                    TO WRK-FIL-FIM
+           MOVE ZEROS                  TO WRK-FIL-TOTAL
+      *
+           PERFORM UNTIL WRK-FIL-FIM   EQUAL 'S'
+               READ BRANCH-TABLE-FILE
+                   AT END
+                       MOVE 'S'        TO WRK-FIL-FIM
+                   NOT AT END
+                       ADD 1           TO WRK-FIL-TOTAL
+                       SET WRK-FIL-IDX TO WRK-FIL-TOTAL
+                       MOVE REG-FIL-CODIGO
+                                 TO WRK-TAB-FIL-CODIGO(WRK-FIL-IDX)
+                       MOVE REG-FIL-STATUS
+                                 TO WRK-TAB-FIL-STATUS(WRK-FIL-IDX)
+               END-READ
+           END-PERFORM
+      *
+           CLOSE BRANCH-TABLE-FILE.
+      *----------------------------------------------------------------*
+       2020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    CONFERE WRK-FILIAL CONTRA O CADASTRO, DISTINGUINDO DUAS     *
+      *    CAUSAS PARA O OPERADOR NO RELATORIO DE ERRO: FILIAL QUE     *
+      *    NAO CONSTA DO CADASTRO (ERRO 0040) E FILIAL CADASTRADA MAS  *
+      *    FECHADA - STATUS DIFERENTE DE 'A' (ERRO 0030).              *
+      *----------------------------------------------------------------*
+       1130-VALIDAR-FILIAL             SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-FIL-ACHOU
+           MOVE SPACES                 TO WRK-FIL-STATUS-ACHADA
+      *
+           PERFORM VARYING WRK-FIL-IDX FROM 1 BY 1
+                     UNTIL WRK-FIL-IDX > WRK-FIL-TOTAL
+                        OR WRK-FIL-ACHOU EQUAL 'S'
+               IF  WRK-TAB-FIL-CODIGO(WRK-FIL-IDX) EQUAL WRK-FILIAL
+                   MOVE 'S'            TO WRK-FIL-ACHOU
+                   MOVE WRK-TAB-FIL-STATUS(WRK-FIL-IDX)
+                                       TO WRK-FIL-STATUS-ACHADA
+               END-IF
+           END-PERFORM
+      *
+           IF  WRK-FIL-ACHOU           EQUAL 'N'
+               MOVE 08                 TO WRK-COD-RETORNO
+               MOVE 0040               TO WRK-COD-ERRO
+               MOVE WRK-MSG04          TO WRK-DES-MENSAGEM
+               MOVE 'N'                TO WRK-CPF-VALIDO
+           ELSE
+               IF  WRK-FIL-STATUS-ACHADA NOT EQUAL 'A'
+                   MOVE 08             TO WRK-COD-RETORNO
+                   MOVE 0030           TO WRK-COD-ERRO
+                   MOVE WRK-MSG03      TO WRK-DES-MENSAGEM
+                   MOVE 'N'            TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
