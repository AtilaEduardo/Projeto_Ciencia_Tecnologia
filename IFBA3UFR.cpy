@@ -0,0 +1,63 @@
+      *----------------------------------------------------------------*
+      *    IFBA3UFR - CARGA E RESOLUCAO DA UF A PARTIR DO 3O DIGITO    *
+      *    DE WRK-CCPF3 (REGIAO FISCAL) CRUZADO COM A FAIXA DOS 3      *
+      *    PRIMEIROS DIGITOS DO CPF (WRK-CCPF1), USANDO A TABELA DE    *
+      *    REFERENCIA CARREGADA DO ARQUIVO DD UFTAB (IFBA3UFT), PARA   *
+      *    DEVOLVER UMA UNICA UF EM VEZ DA LISTA DE ESTADOS DA         *
+      *    REGIAO. ESPERA WRK-CCPF-FILIAL JA PREENCHIDO E DEVOLVE O    *
+      *    RESULTADO EM WRK-UF-S. COPIADO POR IFBA3CPF E IFBA3CPB.     *
+      *----------------------------------------------------------------*
+      *    2010-CARREGAR-TABELA-UF (IFBA3UFC, COMUM A CPF E CNPJ) DEVE *
+      *    SER EXECUTADO UMA UNICA VEZ, NO INICIO DO PROGRAMA, ANTES   *
+      *    DA PRIMEIRA CHAMADA A 2050-RESOLVER-UF.                     *
+      *----------------------------------------------------------------*
+       COPY IFBA3UFC.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2050-RESOLVER-UF                SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CCPF3(3:1)          TO WRK-AUXILIAR
+      *
+      *    1A PASSADA: PROCURA A FAIXA DE WRK-CCPF1 QUE CASA COM A
+      *    REGIAO FISCAL, RESOLVENDO UMA UNICA UF.
+      *
+           MOVE 'N'                    TO WRK-UFT-ACHOU
+      *
+           PERFORM VARYING WRK-UFT-IDX FROM 1 BY 1
+                     UNTIL WRK-UFT-IDX > WRK-UFT-TOTAL
+                        OR WRK-UFT-ACHOU EQUAL 'S'
+               IF  WRK-TAB-UF-DIGITO(WRK-UFT-IDX) EQUAL WRK-AUXILIAR AND
+                   WRK-CCPF1 NOT < WRK-TAB-UF-FAIXA-INI(WRK-UFT-IDX) AND
+                   WRK-CCPF1 NOT > WRK-TAB-UF-FAIXA-FIM(WRK-UFT-IDX)
+                   MOVE WRK-TAB-UF-UF(WRK-UFT-IDX) TO WRK-UF-S
+                   MOVE 'S'            TO WRK-UFT-ACHOU
+               END-IF
+           END-PERFORM
+      *
+           IF  WRK-UFT-ACHOU           EQUAL 'N'
+      *
+      *        2A PASSADA: NENHUMA FAIXA DA REGIAO COBRE WRK-CCPF1 (EX:
+      *        TABELA DE REFERENCIA DESATUALIZADA PELA OPERACAO) - USA
+      *        A PRIMEIRA UF CADASTRADA PARA A REGIAO.
+      *
+               PERFORM VARYING WRK-UFT-IDX FROM 1 BY 1
+                         UNTIL WRK-UFT-IDX > WRK-UFT-TOTAL
+                            OR WRK-UFT-ACHOU EQUAL 'S'
+                   IF  WRK-TAB-UF-DIGITO(WRK-UFT-IDX) EQUAL WRK-AUXILIAR
+                       MOVE WRK-TAB-UF-UF(WRK-UFT-IDX) TO WRK-UF-S
+                       MOVE 'S'        TO WRK-UFT-ACHOU
+                   END-IF
+               END-PERFORM
+           END-IF
+      *
+           IF  WRK-UFT-ACHOU           EQUAL 'N'
+      *
+      *        NENHUMA LINHA DA TABELA DE REFERENCIA COBRE O DIGITO -
+      *        MANTEM O COMPORTAMENTO HISTORICO DO "WHEN OTHER".
+      *
+               MOVE 'RS'               TO WRK-UF-S
+           END-IF.
+      *----------------------------------------------------------------*
+       2050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
