@@ -0,0 +1,99 @@
+      *----------------------------------------------------------------*
+      *    IFBA3VAL - PARAGRAFOS DE CONSISTENCIA DO CPF/FILIAL.        *
+      *    ESPERA WRK-CCPF-FILIAL JA PREENCHIDO PELO PROGRAMA CHAMADOR.*
+      *    DEVOLVE WRK-CPF-VALIDO ('S'/'N') E, QUANDO 'N', OS CAMPOS   *
+      *    WRK-COD-RETORNO / WRK-COD-ERRO / WRK-DES-MENSAGEM PRONTOS   *
+      *    PARA 1150-IMPRIMIR-ERRO. COPIADO POR IFBA3CPF E IFBA3CPB.   *
+      *----------------------------------------------------------------*
+       1110-VALIDAR-CPF                SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CPF-VALIDO
+           MOVE ZEROS                  TO WRK-COD-RETORNO, WRK-COD-ERRO
+           MOVE SPACES                 TO WRK-DES-MENSAGEM
+
+           IF  WRK-CCPF-FILIAL         EQUAL ZEROS OR
+               WRK-CCPF-FILIAL         EQUAL SPACES
+      *
+               MOVE 08                 TO WRK-COD-RETORNO
+               MOVE 0010               TO WRK-COD-ERRO
+               MOVE WRK-MSG01          TO WRK-DES-MENSAGEM
+               MOVE 'N'                TO WRK-CPF-VALIDO
+           ELSE
+               PERFORM 1120-VALIDAR-DIGITO-VERIFICADOR
+      *
+               IF  WRK-CPF-DV-OK       EQUAL 'N'
+                   MOVE 08             TO WRK-COD-RETORNO
+                   MOVE 0020           TO WRK-COD-ERRO
+                   MOVE WRK-MSG02      TO WRK-DES-MENSAGEM
+                   MOVE 'N'            TO WRK-CPF-VALIDO
+               ELSE
+                   PERFORM 1130-VALIDAR-FILIAL
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    CALCULA OS DIGITOS VERIFICADORES DO CPF (MODULO 11) E       *
+      *    CONFERE COM WRK-CCPF-DV1/WRK-CCPF-DV2 INFORMADOS            *
+      *----------------------------------------------------------------*
+       1120-VALIDAR-DIGITO-VERIFICADOR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CPF-DV-OK
+
+           STRING WRK-CCPF1 WRK-CCPF2 WRK-CCPF3
+               DELIMITED BY SIZE       INTO WRK-CPF-DIGITOS
+
+           MOVE ZEROS                  TO WRK-CPF-SOMA
+           MOVE 10                     TO WRK-CPF-PESO
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                     UNTIL WRK-CPF-IND > 9
+               MOVE WRK-CPF-DIGITOS(WRK-CPF-IND:1) TO WRK-CPF-DIGITO
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       (WRK-CPF-DIGITO * WRK-CPF-PESO)
+               SUBTRACT 1              FROM WRK-CPF-PESO
+           END-PERFORM
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA 11)
+           IF  WRK-CPF-RESTO < 2
+               MOVE 0                  TO WRK-CPF-DV1-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV1-CALC = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                  TO WRK-CPF-SOMA
+           MOVE 11                     TO WRK-CPF-PESO
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                     UNTIL WRK-CPF-IND > 9
+               MOVE WRK-CPF-DIGITOS(WRK-CPF-IND:1) TO WRK-CPF-DIGITO
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       (WRK-CPF-DIGITO * WRK-CPF-PESO)
+               SUBTRACT 1              FROM WRK-CPF-PESO
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1-CALC * 2)
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA 11)
+           IF  WRK-CPF-RESTO < 2
+               MOVE 0                  TO WRK-CPF-DV2-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV2-CALC = 11 - WRK-CPF-RESTO
+           END-IF
+
+           IF  WRK-CPF-DV1-CALC NOT =  WRK-CCPF-DV1 OR
+               WRK-CPF-DV2-CALC NOT =  WRK-CCPF-DV2
+               MOVE 'N'                TO WRK-CPF-DV-OK
+           END-IF
+      *
+      *    OS 10 NUMEROS COM OS 9 DIGITOS BASE IGUAIS (111111111,
+      *    222222222, ...) SATISFAZEM A FORMULA DO MODULO 11 MAS SAO
+      *    CPF INVALIDO POR CONSTRUCAO - REJEITA EXPLICITAMENTE.
+      *
+           MOVE WRK-CPF-DIGITOS(1:1)   TO WRK-CPF-1O-DIGITO
+           MOVE ZEROS                  TO WRK-CPF-REPDIGITO-CNT
+           INSPECT WRK-CPF-DIGITOS TALLYING WRK-CPF-REPDIGITO-CNT
+               FOR ALL WRK-CPF-1O-DIGITO
+           IF  WRK-CPF-REPDIGITO-CNT   EQUAL 9
+               MOVE 'N'                TO WRK-CPF-DV-OK
+           END-IF.
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
