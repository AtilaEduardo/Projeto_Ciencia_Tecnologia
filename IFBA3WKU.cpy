@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *    IFBA3WKU - AREA DE WORKING-STORAGE DA TABELA DE REFERENCIA *
+      *    UF (DD UFTAB), COMUM A CPF E CNPJ - NAO USA NENHUM CAMPO    *
+      *    ESPECIFICO DE CPF. CARREGADA POR 2010-CARREGAR-TABELA-UF   *
+      *    (IFBA3UFC). COPIADO POR IFBA3WKC (IFBA3CPF/IFBA3CPB) E     *
+      *    IFBA3CNJ.                                                   *
+      *----------------------------------------------------------------*
+       77  WRK-UF-S                    PIC X(022)          VALUE SPACES.
+       77  WRK-AUXILIAR                PIC 9(001)          VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    TABELA DIGITO+FAIXA->UF CARREGADA DO ARQUIVO DE REFERENCIA *
+      *    (DD UFTAB) POR 2010-CARREGAR-TABELA-UF. CADA LINHA COBRE   *
+      *    UMA SUB-FAIXA DOS 3 PRIMEIROS DIGITOS DO CPF/CNPJ DENTRO   *
+      *    DE UMA REGIAO FISCAL, RESOLVENDO UMA UNICA UF EM VEZ DA    *
+      *    LISTA DE ESTADOS DA REGIAO.                                *
+      *----------------------------------------------------------------*
+       77  WRK-UFT-TOTAL                PIC 9(002)          VALUE ZEROS.
+       77  WRK-UFT-FIM                  PIC X(001)          VALUE 'N'.
+       77  WRK-UFT-ACHOU                PIC X(001)          VALUE 'N'.
+       01  WRK-TAB-UF.
+           05  WRK-TAB-UF-OCORR         OCCURS 30 TIMES
+                                         INDEXED BY WRK-UFT-IDX.
+               10  WRK-TAB-UF-DIGITO     PIC 9(001).
+               10  WRK-TAB-UF-FAIXA-INI  PIC 9(003).
+               10  WRK-TAB-UF-FAIXA-FIM  PIC 9(003).
+               10  WRK-TAB-UF-UF         PIC X(002).
+      *----------------------------------------------------------------*
