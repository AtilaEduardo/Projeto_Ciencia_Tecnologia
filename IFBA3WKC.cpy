@@ -0,0 +1,89 @@
+      *----------------------------------------------------------------*
+      *    IFBA3WKC - AREA DE WORKING-STORAGE COMUM AOS PROGRAMAS      *
+      *    QUE CONSISTEM E RESOLVEM O ESTADO (UF) DE UM CPF/FILIAL.    *
+      *    COPIADO POR IFBA3CPF E IFBA3CPB.                            *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '* AREA PARA VARIAVEIS AUXILIARES *'.
+      *----------------------------------------------------------------*
+       COPY IFBA3WKU.
+       01  WRK-AUX-DISPLAY             PIC ZZZ.ZZZ.Z99     VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    FORMATO: 999.999.999-99/99 - OS DOIS DIGITOS APOS O "-" SAO *
+      *    OS DIGITOS VERIFICADORES DO PROPRIO CPF (WRK-CCPF-DV1/DV2); *
+      *    OS DOIS DIGITOS APOS O "/" SAO O CODIGO DA FILIAL           *
+      *    (WRK-FILIAL), CONFERIDO CONTRA O CADASTRO DE FILIAIS.       *
+      *----------------------------------------------------------------*
+       01  WRK-CCPF-FILIAL             PIC X(017)          VALUE SPACES.
+       01  FILLER                   REDEFINES   WRK-CCPF-FILIAL.
+           05  WRK-CCPF1               PIC 9(003).
+           05  FILLER                  PIC X(001).
+           05  WRK-CCPF2               PIC 9(003).
+           05  FILLER                  PIC X(001).
+           05  WRK-CCPF3               PIC 9(003).
+           05  FILLER                  PIC X(001).
+           05  WRK-CCPF-DV.
+               10  WRK-CCPF-DV1         PIC 9(001).
+               10  WRK-CCPF-DV2         PIC 9(001).
+           05  FILLER                  PIC X(001).
+           05  WRK-FILIAL               PIC 9(002).
+      *----------------------------------------------------------------*
+      *    TABELA DE FILIAIS CARREGADA DO ARQUIVO DE REFERENCIA        *
+      *    (DD FILTAB) POR 2020-CARREGAR-TABELA-FILIAL.                *
+      *----------------------------------------------------------------*
+       77  WRK-FIL-TOTAL                PIC 9(003)          VALUE ZEROS.
+       77  WRK-FIL-FIM                  PIC X(001)          VALUE 'N'.
+       77  WRK-FIL-ACHOU                PIC X(001)          VALUE 'N'.
+       77  WRK-FIL-STATUS-ACHADA        PIC X(001)         VALUE SPACES.
+       01  WRK-TAB-FILIAL.
+           05  WRK-TAB-FIL-OCORR        OCCURS 50 TIMES
+                                         INDEXED BY WRK-FIL-IDX.
+               10  WRK-TAB-FIL-CODIGO    PIC 9(002).
+               10  WRK-TAB-FIL-STATUS    PIC X(001).
+      *----------------------------------------------------------------*
+      *    AREA PARA CALCULO DO DIGITO VERIFICADOR DO CPF (MODULO 11)  *
+      *----------------------------------------------------------------*
+       77  WRK-CPF-DIGITOS             PIC X(009)          VALUE SPACES.
+       77  WRK-CPF-DIGITO              PIC 9(001)          VALUE ZEROS.
+       77  WRK-CPF-IND                 PIC 9(002)          VALUE ZEROS.
+       77  WRK-CPF-PESO                PIC 9(002)          VALUE ZEROS.
+       77  WRK-CPF-SOMA                PIC 9(005)          VALUE ZEROS.
+       77  WRK-CPF-RESTO               PIC 9(005)          VALUE ZEROS.
+       77  WRK-CPF-DV1-CALC            PIC 9(001)          VALUE ZEROS.
+       77  WRK-CPF-DV2-CALC            PIC 9(001)          VALUE ZEROS.
+       77  WRK-CPF-DV-OK               PIC X(001)          VALUE 'N'.
+       77  WRK-CPF-VALIDO              PIC X(001)          VALUE 'S'.
+       77  WRK-CPF-1O-DIGITO           PIC X(001)          VALUE SPACES.
+       77  WRK-CPF-REPDIGITO-CNT       PIC 9(002)          VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '* AREA PARA TRATAMENTO DE ERRO *'.
+      *----------------------------------------------------------------*
+       77  WRK-COD-RETORNO             PIC 9(002) VALUE ZEROS.
+       77  WRK-COD-ERRO                PIC 9(002) VALUE ZEROS.
+       77  WRK-DES-MENSAGEM            PIC X(020) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *    AREA PARA A TRILHA DE AUDITORIA (LGPD)                     *
+      *----------------------------------------------------------------*
+       77  WRK-AUD-CPF-MASC            PIC X(017)          VALUE SPACES.
+       77  WRK-AUD-STATUS              PIC X(002)          VALUE '00'.
+       77  WRK-AUD-DATA                PIC 9(008)          VALUE ZEROS.
+       77  WRK-AUD-HORA                PIC 9(008)          VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       01  WRK-MENSAGEM-ERRO.
+           05 WRK-MSG01                PIC  X(020)         VALUE
+           'DADOS INVALIDOS'.
+           05 WRK-MSG02                PIC  X(020)         VALUE
+           'CPF COM DV INVALIDO'.
+           05 WRK-MSG03                PIC  X(020)         VALUE
+           'FILIAL FECHADA'.
+           05 WRK-MSG04                PIC  X(020)         VALUE
+           'FILIAL INEXISTENTE'.
+      *----------------------------------------------------------------*
